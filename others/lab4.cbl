@@ -1,53 +1,483 @@
-IDENTIFICATION DIVISION.
-PROGRAM-id.   LABFOUR2.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT IN-FILE ASSIGN TO FILEIN.
-    SELECT OUT-FILE ASSIGN TO FILEOUT.
-DATA DIVISION.
-FILE SECTION.
-FD IN-FILE LABEL RECORD IS STANDARD.
-01 IN-RECORD.
-  02 I1 PIC 9(6).
-  02 I2 PIC X(12).
-  02 I3 PIC 99V99.
-  02 I4 PIC 99V99.
-  02 I5 PIC 99V99.
-  02 I6 PIC X(50).
-FD OUT-FILE LABEL RECORD IS STANDARD.
-01 OUT-RECORD.
-  02 O1 PIC 9(6).
-  02 S1 PIC XX.
-  02 O2 PIC X(12).
-  02 S2 PIC XX.
-  02 O3 PIC 99.99.
-  02 S3 PIC XX.
-  02 O4 PIC 99.99.
-  02 S4 PIC XX.
-  02 O5 PIC 99.99.
-  02 S5 PIC XX.
-  02 O6 PIC 99.99.
-  02 O7 PIC X(32).
-WORKING-STORAGE SECTION.
-77 TEMP PIC 999V99.
-77 TEMP1 PIC 99V99.
-77 IDX1 PIC 9.
-PROCEDURE DIVISION.
-     OPEN INPUT IN-FILE.
-     OPEN OUTPUT OUT-FILE.
-
-     PERFPORM A VARYING IDX1 FROM 1 BY 1 UNTIL IDX>3.
-     CLOSE IN-FILE.
-     CLOSE OUT-FILE.
-     STOP RUN.
-A.READ INFILE AT END STOP RUN.
-  MOVE I1 TO O1.
-  MOVE I2 TO O2.
-  MOVE I3 TO O3.
-  MOVE I4 TO O4.
-  MOVE I5 TO O5.
-  ADD I3 , I4 , I5 GIVING TEMP.
-  DIVIDE3 INTO TEMP GIVING TEMP1 ROUNDED.
-  MOVE TEMP1 TO O6.
-  WRITE OUT-RECORD.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LABFOUR2.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  ACADEMIC RECORDS - NIGHT BATCH.
+000050 DATE-WRITTEN.  01/15/1991.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 01/15/91 RH  ORIGINAL PROGRAM - BUILDS GRADE REPORT FROM THE
+000110*              NIGHTLY FILEIN EXTRACT.
+000120* 08/08/26 RH  MOVED INSTRUCTOR REMARKS (I6) INTO THE O7
+000130*              OUTPUT FIELD SO THEY NO LONGER GET DROPPED.
+000140*              ALSO CORRECTED LONGSTANDING TYPOS THAT KEPT
+000150*              THIS PROGRAM FROM COMPILING (PERFORM, READ
+000160*              IN-FILE, DIVIDE 3 INTO TEMP).
+000170* 08/08/26 RH  LOOP NOW RUNS TO END OF FILE INSTEAD OF A
+000180*              HARD-CODED THREE RECORDS.
+000190* 08/08/26 RH  ADDED RANGE VALIDATION ON I3/I4/I5 AND AN
+000200*              EXCEPTIONS FILE FOR RECORDS THAT FAIL IT.
+000210* 08/08/26 RH  ADDED O8 LETTER GRADE, DERIVED FROM O6 USING
+000220*              OUR STANDARD 90/80/70/60 CUTOFFS.
+000230* 08/08/26 RH  ADDED A TRAILER RECORD ON OUT-FILE WITH THE
+000240*              BATCH RECORD COUNT AND CLASS AVERAGE.
+000250* 08/08/26 RH  AVERAGE NOW DIVIDES BY THE NUMBER OF SCORES
+000260*              ACTUALLY POPULATED, NOT A FIXED 3, SO A
+000270*              ZERO-PADDED I5 NO LONGER DRAGS DOWN HALF-
+000280*              SEMESTER STUDENTS.
+000290* 08/08/26 RH  ADDED CHECKPOINT/RESTART. RECORDS-READ IS
+000300*              PERSISTED TO FILECKPT EVERY LF2-CKPT-INTERVAL
+000310*              RECORDS; A NONZERO CHECKPOINT ON STARTUP SKIPS
+000320*              THAT MANY FILEIN RECORDS BEFORE RESUMING SO A
+000330*              RERUN AFTER AN ABEND DOESN'T REDELIVER OUTPUT.
+000340* 08/08/26 RH  LF2-CKPT-INTERVAL IS NOW 1 (EVERY RECORD), NOT A
+000350*              BATCH OF 25 -- A RESTART ONLY SKIPS RECORDS THAT
+000360*              WERE ACTUALLY COMMITTED, SO NOTHING PROCESSED
+000370*              SINCE THE LAST CHECKPOINT CAN BE REDELIVERED.
+000380* 08/08/26 RH  ADDED A SECTION CONTROL BREAK. A SUBTOTAL LINE
+000390*              IS WRITTEN WHENEVER THE LEADING TWO DIGITS OF O1
+000400*              CHANGE, AND AGAIN FOR THE FINAL SECTION AT EOF.
+000410* 08/08/26 RH  O2 IS NOW LOOKED UP AGAINST MASTER-FILE (KEYED
+000420*              BY STUDENT ID) FOR THE CURRENT LEGAL NAME, WITH
+000430*              I2 AS THE FALLBACK WHEN THE ID ISN'T ON FILE.
+000440* 08/08/26 RH  ADDED AN AUDIT TRAIL ON FILEAUDT -- ONE LINE PER
+000450*              FILEIN RECORD WRITTEN OR REJECTED, SHOWING THE
+000460*              STUDENT ID, THE ACTION TAKEN, AND THE RUN DATE
+000470*              AND TIME. RECORDS SKIPPED ON A RESTART ARE NOT
+000480*              RE-AUDITED -- THE PRIOR RUN'S LINE FOR THOSE
+000490*              STILL STANDS (SEE PARAGRAPH H).
+000500*----------------------------------------------------------------
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT IN-FILE ASSIGN TO FILEIN.
+000550     SELECT OUT-FILE ASSIGN TO FILEOUT.
+000560     SELECT EXCEPT-FILE ASSIGN TO FILEEXC.
+000570     SELECT CKPT-FILE ASSIGN TO FILECKPT
+000580         FILE STATUS IS LF2-CKPT-STATUS.
+000590     SELECT MASTER-FILE ASSIGN TO FILEMAST
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS RANDOM
+000620         RECORD KEY IS M1
+000630         FILE STATUS IS LF2-MASTER-STATUS.
+000640     SELECT AUDIT-FILE ASSIGN TO FILEAUDT.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  IN-FILE LABEL RECORD IS STANDARD.
+000680 01  IN-RECORD.
+000690     02  I1 PIC 9(6).
+000700     02  I2 PIC X(12).
+000710     02  I3 PIC 99V99.
+000720     02  I4 PIC 99V99.
+000730     02  I5 PIC 99V99.
+000740     02  I6 PIC X(50).
+000750 FD  OUT-FILE LABEL RECORD IS STANDARD.
+000760 01  OUT-RECORD.
+000770     02  O1 PIC 9(6).
+000780     02  O1-R REDEFINES O1.
+000790         03  O1-SECT PIC 99.
+000800         03  O1-SEQ  PIC 9(4).
+000810     02  S1 PIC XX.
+000820     02  O2 PIC X(12).
+000830     02  S2 PIC XX.
+000840     02  O3 PIC 99.99.
+000850     02  S3 PIC XX.
+000860     02  O4 PIC 99.99.
+000870     02  S4 PIC XX.
+000880     02  O5 PIC 99.99.
+000890     02  S5 PIC XX.
+000900     02  O6 PIC 99.99.
+000910     02  O7 PIC X(32).
+000920     02  O8 PIC X(01).
+000930 01  TRAILER-RECORD.
+000940     02  T1 PIC X(10).
+000950     02  T2 PIC 9(6).
+000960     02  T3 PIC 99.99.
+000970 01  SUBTOTAL-RECORD.
+000980     02  SB1 PIC X(10).
+000990     02  SB2 PIC 99.
+001000     02  SB3 PIC 99.99.
+001010 FD  EXCEPT-FILE LABEL RECORD IS STANDARD.
+001020 01  EXCEPT-RECORD.
+001030     02  E1 PIC 9(6).
+001040     02  E2 PIC X(02).
+001050     02  E3 PIC X(40).
+001060 FD  CKPT-FILE LABEL RECORD IS STANDARD.
+001070 01  CKPT-RECORD.
+001080     02  CK1 PIC 9(6).
+001090     02  CK2 PIC 9(6).
+001100     02  CK3 PIC 9(6)V99.
+001110     02  CK4 PIC 9(6)V99.
+001120     02  CK5 PIC 9(6).
+001130     02  CK6 PIC 99.
+001140     02  CK7 PIC X.
+001150 FD  MASTER-FILE.
+001160 01  MASTER-RECORD.
+001170     02  M1 PIC 9(6).
+001180     02  M2 PIC X(12).
+001190 FD  AUDIT-FILE LABEL RECORD IS STANDARD.
+001200 01  AUDIT-RECORD.
+001210     02  AU1 PIC 9(6).
+001220     02  AU2 PIC X(08).
+001230     02  AU3 PIC 9(08).
+001240     02  AU4 PIC 9(06).
+001250 WORKING-STORAGE SECTION.
+001260 77  TEMP PIC 999V99.
+001270 77  TEMP1 PIC 99V99.
+001280 77  LF2-EOF-SW PIC X VALUE 'N'.
+001290     88  LF2-EOF-YES VALUE 'Y'.
+001300     88  LF2-EOF-NO  VALUE 'N'.
+001310 77  LF2-VALID-SW PIC X VALUE 'Y'.
+001320     88  LF2-VALID-YES VALUE 'Y'.
+001330     88  LF2-VALID-NO  VALUE 'N'.
+001340 77  LF2-REC-COUNT PIC 9(6) VALUE 0.
+001350 77  LF2-CLASS-TOTAL PIC 9(6)V99 VALUE 0.
+001360 77  LF2-CLASS-AVG PIC 99V99 VALUE 0.
+001370 77  LF2-SCORE-COUNT PIC 9 VALUE 0.
+001380 77  LF2-CKPT-STATUS PIC XX VALUE SPACES.
+001390 77  LF2-MASTER-STATUS PIC XX VALUE SPACES.
+001400 77  LF2-MASTER-OPEN-SW PIC X VALUE 'Y'.
+001410     88  LF2-MASTER-OPEN-YES VALUE 'Y'.
+001420     88  LF2-MASTER-OPEN-NO  VALUE 'N'.
+001430 77  LF2-READ-COUNT PIC 9(6) VALUE 0.
+001440 77  LF2-RESTART-COUNT PIC 9(6) VALUE 0.
+001450 77  LF2-CKPT-INTERVAL PIC 9(4) VALUE 1.
+001460 77  LF2-CKPT-QUOT PIC 9(6) VALUE 0.
+001470 77  LF2-CKPT-REM PIC 9(4) VALUE 0.
+001480 77  LF2-FIRST-REC-SW PIC X VALUE 'Y'.
+001490 77  LF2-PREV-SECTION PIC 99 VALUE 0.
+001500 77  LF2-SECT-TOTAL PIC 9(6)V99 VALUE 0.
+001510 77  LF2-SECT-COUNT PIC 9(6) VALUE 0.
+001520 77  LF2-SECT-AVG PIC 99V99 VALUE 0.
+001530 77  LF2-RUN-DATE PIC 9(08) VALUE 0.
+001540 77  LF2-RUN-TIME PIC 9(08) VALUE 0.
+001550 77  LF2-AUDIT-ACTION PIC X(08) VALUE SPACES.
+001560 PROCEDURE DIVISION.
+001570 0000-MAINLINE.
+001580     OPEN INPUT IN-FILE.
+001590     ACCEPT LF2-RUN-DATE FROM DATE YYYYMMDD.
+001600     ACCEPT LF2-RUN-TIME FROM TIME.
+001610     PERFORM F THRU F-EXIT.
+001620     IF LF2-RESTART-COUNT > 0
+001630         OPEN EXTEND OUT-FILE
+001640         OPEN EXTEND EXCEPT-FILE
+001650         OPEN EXTEND AUDIT-FILE
+001660     ELSE
+001670         OPEN OUTPUT OUT-FILE
+001680         OPEN OUTPUT EXCEPT-FILE
+001690         OPEN OUTPUT AUDIT-FILE
+001700     END-IF.
+001710     OPEN INPUT MASTER-FILE.
+001720     IF LF2-MASTER-STATUS NOT = '00'
+001730         SET LF2-MASTER-OPEN-NO TO TRUE
+001740         DISPLAY 'LABFOUR2 - FILEMAST DID NOT OPEN, STATUS '
+001750             LF2-MASTER-STATUS ' - FALLING BACK TO I2 FOR ALL O2'
+001760     END-IF.
+001770     PERFORM A THRU A-EXIT UNTIL LF2-EOF-YES.
+001780     IF LF2-FIRST-REC-SW = 'N'
+001790         PERFORM K2 THRU K2-EXIT
+001800     END-IF.
+001810     PERFORM D THRU D-EXIT.
+001820     MOVE 0 TO LF2-READ-COUNT.
+001830     PERFORM G2 THRU G2-EXIT.
+001840     CLOSE IN-FILE.
+001850     CLOSE OUT-FILE.
+001860     CLOSE EXCEPT-FILE.
+001870     CLOSE MASTER-FILE.
+001880     CLOSE AUDIT-FILE.
+001890     STOP RUN.
+001900 A.
+001910     READ IN-FILE AT END
+001920         SET LF2-EOF-YES TO TRUE
+001930         GO TO A-EXIT.
+001940     ADD 1 TO LF2-READ-COUNT.
+001950     PERFORM B THRU B-EXIT.
+001960     IF LF2-VALID-NO
+001970         MOVE 'REJECTED' TO LF2-AUDIT-ACTION
+001980         PERFORM M THRU M-EXIT
+001990         PERFORM G THRU G-EXIT
+002000         GO TO A-EXIT
+002010     END-IF.
+002020     MOVE I1 TO O1.
+002030     PERFORM K THRU K-EXIT.
+002040     PERFORM L THRU L-EXIT.
+002050     MOVE I3 TO O3.
+002060     MOVE I4 TO O4.
+002070     MOVE I5 TO O5.
+002080     ADD I3 , I4 , I5 GIVING TEMP.
+002090     PERFORM E THRU E-EXIT.
+002100     DIVIDE LF2-SCORE-COUNT INTO TEMP GIVING TEMP1 ROUNDED.
+002110     MOVE TEMP1 TO O6.
+002120     MOVE I6(1:32) TO O7.
+002130     PERFORM C THRU C-EXIT.
+002140     WRITE OUT-RECORD.
+002150     ADD 1 TO LF2-REC-COUNT.
+002160     ADD TEMP1 TO LF2-CLASS-TOTAL.
+002170     ADD 1 TO LF2-SECT-COUNT.
+002180     ADD TEMP1 TO LF2-SECT-TOTAL.
+002190     MOVE 'WRITTEN' TO LF2-AUDIT-ACTION.
+002200     PERFORM M THRU M-EXIT.
+002210     PERFORM G THRU G-EXIT.
+002220 A-EXIT.
+002230     EXIT.
+002240*----------------------------------------------------------------
+002250* B VALIDATES I3/I4/I5 AGAINST THE 00.00-99.99 PLAUSIBLE RANGE.
+002260* THE PICTURE CLAUSE (UNSIGNED PIC 99V99) ALREADY RULES OUT
+002270* ANYTHING OUTSIDE THAT RANGE FOR A VALID NUMERIC VALUE, SO
+002280* NOT NUMERIC IS THE ONLY CONDITION THAT CAN ACTUALLY FIRE HERE.
+002290* A RECORD THAT FAILS IS WRITTEN TO EXCEPT-FILE INSTEAD OF
+002300* BEING ALLOWED TO FEED THE AVERAGE.
+002310*----------------------------------------------------------------
+002320 B.
+002330     SET LF2-VALID-YES TO TRUE.
+002340     IF I3 NOT NUMERIC
+002350         MOVE I1 TO E1
+002360         MOVE 'I3' TO E2
+002370         MOVE 'SCORE NOT IN 00.00-99.99 RANGE' TO E3
+002380         WRITE EXCEPT-RECORD
+002390         SET LF2-VALID-NO TO TRUE
+002400         GO TO B-EXIT
+002410     END-IF.
+002420     IF I4 NOT NUMERIC
+002430         MOVE I1 TO E1
+002440         MOVE 'I4' TO E2
+002450         MOVE 'SCORE NOT IN 00.00-99.99 RANGE' TO E3
+002460         WRITE EXCEPT-RECORD
+002470         SET LF2-VALID-NO TO TRUE
+002480         GO TO B-EXIT
+002490     END-IF.
+002500     IF I5 NOT NUMERIC
+002510         MOVE I1 TO E1
+002520         MOVE 'I5' TO E2
+002530         MOVE 'SCORE NOT IN 00.00-99.99 RANGE' TO E3
+002540         WRITE EXCEPT-RECORD
+002550         SET LF2-VALID-NO TO TRUE
+002560         GO TO B-EXIT
+002570     END-IF.
+002580 B-EXIT.
+002590     EXIT.
+002600*----------------------------------------------------------------
+002610* C DERIVES THE LETTER GRADE IN O8 FROM THE O6 AVERAGE USING
+002620* OUR STANDARD 90/80/70/60 CUTOFFS.
+002630*----------------------------------------------------------------
+002640 C.
+002650     EVALUATE TRUE
+002660         WHEN O6 >= 90.00
+002670             MOVE 'A' TO O8
+002680         WHEN O6 >= 80.00
+002690             MOVE 'B' TO O8
+002700         WHEN O6 >= 70.00
+002710             MOVE 'C' TO O8
+002720         WHEN O6 >= 60.00
+002730             MOVE 'D' TO O8
+002740         WHEN OTHER
+002750             MOVE 'F' TO O8
+002760     END-EVALUATE.
+002770 C-EXIT.
+002780     EXIT.
+002790*----------------------------------------------------------------
+002800* D WRITES THE TRAILER RECORD CARRYING THE BATCH RECORD COUNT
+002810* AND THE CLASS AVERAGE ACCUMULATED OVER THE RUN. OUT-RECORD IS
+002820* CLEARED FIRST SINCE TRAILER-RECORD SHARES OUT-FILE'S RECORD
+002830* AREA WITH THE (WIDER) DETAIL RECORD.
+002840*----------------------------------------------------------------
+002850 D.
+002860     MOVE SPACES TO OUT-RECORD.
+002870     MOVE 'TRAILER' TO T1.
+002880     MOVE LF2-REC-COUNT TO T2.
+002890     IF LF2-REC-COUNT > 0
+002900         DIVIDE LF2-CLASS-TOTAL BY LF2-REC-COUNT
+002910             GIVING LF2-CLASS-AVG ROUNDED
+002920     ELSE
+002930         MOVE 0 TO LF2-CLASS-AVG
+002940     END-IF.
+002950     MOVE LF2-CLASS-AVG TO T3.
+002960     WRITE TRAILER-RECORD.
+002970 D-EXIT.
+002980     EXIT.
+002990*----------------------------------------------------------------
+003000* E COUNTS HOW MANY OF I3/I4/I5 ARE ACTUALLY POPULATED (NONZERO)
+003010* SO THE AVERAGE ISN'T DRAGGED DOWN BY A ZERO-PADDED FIELD ON
+003020* PARTIAL-TERM STUDENTS.
+003030*----------------------------------------------------------------
+003040 E.
+003050     MOVE 0 TO LF2-SCORE-COUNT.
+003060     IF I3 > 0
+003070         ADD 1 TO LF2-SCORE-COUNT
+003080     END-IF.
+003090     IF I4 > 0
+003100         ADD 1 TO LF2-SCORE-COUNT
+003110     END-IF.
+003120     IF I5 > 0
+003130         ADD 1 TO LF2-SCORE-COUNT
+003140     END-IF.
+003150     IF LF2-SCORE-COUNT = 0
+003160         MOVE 1 TO LF2-SCORE-COUNT
+003170     END-IF.
+003180 E-EXIT.
+003190     EXIT.
+003200*----------------------------------------------------------------
+003210* F RUNS AT STARTUP. A NONZERO CHECKPOINT LEFT BEHIND BY A
+003220* PRIOR RUN MEANS THIS IS A RESTART -- SKIP THAT MANY FILEIN
+003230* RECORDS SO THEY ARE NOT REPROCESSED AND REDELIVERED. THE
+003240* BATCH AND SECTION ACCUMULATORS THE CRASHED RUN HAD BUILT UP
+003250* ARE RESTORED TOO, SO THE TRAILER (D) AND SECTION SUBTOTAL
+003260* (K2) WRITTEN BY THE REST OF THIS RUN REFLECT THE WHOLE BATCH,
+003270* NOT JUST THE RECORDS PROCESSED AFTER THE RESTART.
+003280*----------------------------------------------------------------
+003290 F.
+003300     OPEN INPUT CKPT-FILE.
+003310     IF LF2-CKPT-STATUS = '00'
+003320         READ CKPT-FILE
+003330             AT END
+003340                 MOVE 0 TO LF2-RESTART-COUNT
+003350             NOT AT END
+003360                 MOVE CK1 TO LF2-RESTART-COUNT
+003370                 IF LF2-RESTART-COUNT > 0
+003380                     MOVE CK2 TO LF2-REC-COUNT
+003390                     MOVE CK3 TO LF2-CLASS-TOTAL
+003400                     MOVE CK4 TO LF2-SECT-TOTAL
+003410                     MOVE CK5 TO LF2-SECT-COUNT
+003420                     MOVE CK6 TO LF2-PREV-SECTION
+003430                     MOVE CK7 TO LF2-FIRST-REC-SW
+003440                 END-IF
+003450         END-READ
+003460         CLOSE CKPT-FILE
+003470     ELSE
+003480         MOVE 0 TO LF2-RESTART-COUNT
+003490     END-IF.
+003500     IF LF2-RESTART-COUNT > 0
+003510         PERFORM H THRU H-EXIT
+003520             LF2-RESTART-COUNT TIMES
+003530     END-IF.
+003540 F-EXIT.
+003550     EXIT.
+003560*----------------------------------------------------------------
+003570* G CHECKS WHETHER A CHECKPOINT IS DUE AND, IF SO, PERSISTS
+003580* THE CURRENT RECORDS-READ COUNT TO FILECKPT. LF2-CKPT-INTERVAL
+003590* IS 1, SO THIS FIRES AFTER EVERY COMMITTED RECORD -- A RESTART
+003600* CAN THEREFORE NEVER REDELIVER A RECORD THE CRASHED RUN HAD
+003610* ALREADY WRITTEN AND AUDITED.
+003620*----------------------------------------------------------------
+003630 G.
+003640     DIVIDE LF2-READ-COUNT BY LF2-CKPT-INTERVAL
+003650         GIVING LF2-CKPT-QUOT REMAINDER LF2-CKPT-REM.
+003660     IF LF2-CKPT-REM = 0
+003670         PERFORM G2 THRU G2-EXIT
+003680     END-IF.
+003690 G-EXIT.
+003700     EXIT.
+003710*----------------------------------------------------------------
+003720* G2 WRITES THE CURRENT RECORDS-READ COUNT, PLUS THE BATCH AND
+003730* SECTION ACCUMULATORS D AND K2 NEED TO PRODUCE CORRECT TOTALS
+003740* AFTER A RESTART, TO FILECKPT. CALLED PERIODICALLY DURING THE
+003750* RUN AND AGAIN WITH A ZERO READ COUNT AT A CLEAN FINISH SO THE
+003760* NEXT NORMAL RUN DOES NOT RESTART. THE WRITE STATUS IS CHECKED
+003770* SINCE A FAILED CHECKPOINT (E.G. DISK FULL) IS THE ONE CASE
+003780* THIS FEATURE EXISTS TO PROTECT AGAINST.
+003790*----------------------------------------------------------------
+003800 G2.
+003810     OPEN OUTPUT CKPT-FILE.
+003820     MOVE LF2-READ-COUNT TO CK1.
+003830     MOVE LF2-REC-COUNT TO CK2.
+003840     MOVE LF2-CLASS-TOTAL TO CK3.
+003850     MOVE LF2-SECT-TOTAL TO CK4.
+003860     MOVE LF2-SECT-COUNT TO CK5.
+003870     MOVE LF2-PREV-SECTION TO CK6.
+003880     MOVE LF2-FIRST-REC-SW TO CK7.
+003890     WRITE CKPT-RECORD.
+003900     IF LF2-CKPT-STATUS NOT = '00'
+003910         DISPLAY 'LABFOUR2 - CHECKPOINT WRITE FAILED, STATUS '
+003920             LF2-CKPT-STATUS
+003930     END-IF.
+003940     CLOSE CKPT-FILE.
+003950 G2-EXIT.
+003960     EXIT.
+003970*----------------------------------------------------------------
+003980* H READS AND DISCARDS ONE FILEIN RECORD DURING RESTART
+003990* SKIP-AHEAD. PERFORMED LF2-RESTART-COUNT TIMES BY F. NO AUDIT
+004000* LINE IS WRITTEN HERE -- FILEAUDT IS OPENED EXTEND ON A
+004010* RESTART, SO THE PRIOR RUN'S WRITTEN/REJECTED LINE FOR EACH OF
+004020* THESE RECORDS IS STILL ON FILE AND ALREADY ACCOUNTS FOR THEM.
+004030*----------------------------------------------------------------
+004040 H.
+004050     READ IN-FILE AT END
+004060         SET LF2-EOF-YES TO TRUE
+004070         GO TO H-EXIT.
+004080     ADD 1 TO LF2-READ-COUNT.
+004090 H-EXIT.
+004100     EXIT.
+004110*----------------------------------------------------------------
+004120* K WATCHES O1-SECT FOR A SECTION CHANGE. ON A CHANGE IT WRITES
+004130* THE SUBTOTAL LINE FOR THE SECTION JUST FINISHED BEFORE THE
+004140* NEW SECTION'S DETAIL ROWS BEGIN.
+004150*----------------------------------------------------------------
+004160 K.
+004170     IF LF2-FIRST-REC-SW = 'Y'
+004180         MOVE O1-SECT TO LF2-PREV-SECTION
+004190         MOVE 'N' TO LF2-FIRST-REC-SW
+004200     ELSE
+004210         IF O1-SECT NOT = LF2-PREV-SECTION
+004220             PERFORM K2 THRU K2-EXIT
+004230             MOVE O1-SECT TO LF2-PREV-SECTION
+004240         END-IF
+004250     END-IF.
+004260 K-EXIT.
+004270     EXIT.
+004280*----------------------------------------------------------------
+004290* K2 WRITES THE SUBTOTAL RECORD FOR LF2-PREV-SECTION AND RESETS
+004300* THE SECTION ACCUMULATORS. CALLED BY K ON A SECTION CHANGE AND
+004310* ONCE MORE AT EOF FOR THE LAST SECTION IN THE FILE. OUT-RECORD
+004320* IS CLEARED FIRST SINCE SUBTOTAL-RECORD SHARES OUT-FILE'S RECORD
+004330* AREA WITH THE (WIDER) DETAIL RECORD.
+004340*----------------------------------------------------------------
+004350 K2.
+004360     MOVE SPACES TO OUT-RECORD.
+004370     MOVE 'SECTOTAL' TO SB1.
+004380     MOVE LF2-PREV-SECTION TO SB2.
+004390     IF LF2-SECT-COUNT > 0
+004400         DIVIDE LF2-SECT-TOTAL BY LF2-SECT-COUNT
+004410             GIVING LF2-SECT-AVG ROUNDED
+004420     ELSE
+004430         MOVE 0 TO LF2-SECT-AVG
+004440     END-IF.
+004450     MOVE LF2-SECT-AVG TO SB3.
+004460     WRITE SUBTOTAL-RECORD.
+004470     MOVE 0 TO LF2-SECT-TOTAL.
+004480     MOVE 0 TO LF2-SECT-COUNT.
+004490 K2-EXIT.
+004500     EXIT.
+004510*----------------------------------------------------------------
+004520* L LOOKS UP I1 ON MASTER-FILE FOR THE STUDENT'S CURRENT LEGAL
+004530* NAME. I2 OFF THE EXTRACT IS USED ONLY WHEN THE ID ISN'T ON
+004540* FILE, SINCE MASTER-FILE IS THE VERIFIED SOURCE.
+004550*----------------------------------------------------------------
+004560 L.
+004570     IF LF2-MASTER-OPEN-NO
+004580         MOVE I2 TO O2
+004590         GO TO L-EXIT
+004600     END-IF.
+004610     MOVE I1 TO M1.
+004620     READ MASTER-FILE
+004630         INVALID KEY
+004640             MOVE I2 TO O2
+004650         NOT INVALID KEY
+004660             MOVE M2 TO O2
+004670     END-READ.
+004680 L-EXIT.
+004690     EXIT.
+004700*----------------------------------------------------------------
+004710* M WRITES ONE AUDIT-TRAIL LINE TO FILEAUDT FOR THE FILEIN
+004720* RECORD CURRENTLY IN HAND, RECORDING THE STUDENT ID, THE
+004730* ACTION TAKEN (LF2-AUDIT-ACTION, SET BY THE CALLER), AND THE
+004740* RUN DATE AND TIME CAPTURED AT STARTUP.
+004750*----------------------------------------------------------------
+004760 M.
+004770     MOVE I1 TO AU1.
+004780     MOVE LF2-AUDIT-ACTION TO AU2.
+004790     MOVE LF2-RUN-DATE TO AU3.
+004800     MOVE LF2-RUN-TIME(1:6) TO AU4.
+004810     WRITE AUDIT-RECORD.
+004820 M-EXIT.
+004830     EXIT.
